@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Record layout for the ACCOUNT-MASTER indexed file.
+      * Key: ACCT-NUMERO.
+      ******************************************************************
+           01  ACCT-REG.
+               05  ACCT-NUMERO            PIC 9(6).
+               05  ACCT-PIN               PIC 9(4).
+               05  ACCT-SALDO             PIC 9(10)V99.
+               05  ACCT-LIMITE-DIARIO     PIC 9(10)V99.
+               05  ACCT-SACADO-HOJE       PIC 9(10)V99.
+               05  ACCT-DATA-ULT-SAQUE    PIC 9(8).
