@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Record layout for the BATCH-TRANS-FILE (sequential input used
+      * by CEP010 batch mode): one deposito/saque per line.
+      ******************************************************************
+           01  BATCH-TRN-REG.
+               05  BTR-CONTA              PIC 9(6).
+               05  BTR-TIPO               PIC X(1).
+               05  BTR-VALOR              PIC 9(10)V99.
