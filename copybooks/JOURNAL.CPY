@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Record layout for the transaction JOURNAL-FILE (sequential).
+      * One record per deposito/saque/consulta/transferencia/ajuste.
+      ******************************************************************
+           01  JRN-REG.
+               05  JRN-DATA               PIC 9(8).
+               05  JRN-HORA               PIC 9(6).
+               05  JRN-CONTA              PIC 9(6).
+               05  JRN-TIPO-OP            PIC X(10).
+               05  JRN-VALOR              PIC 9(10)V99.
+               05  JRN-SALDO-APOS         PIC 9(10)V99.
+               05  JRN-CONTA-LIGADA       PIC 9(6).
