@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Record layout for the CKPT-FILE: how many BATCH-TRANS-FILE
+      * records CEP010 batch mode has already applied, for restart.
+      ******************************************************************
+           01  CKPT-REG.
+               05  CKPT-QTDE-PROCESSADA   PIC 9(8).
