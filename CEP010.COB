@@ -9,14 +9,190 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMERO
+               FILE STATUS IS WS-FS-ACCTMAST.
+           SELECT JOURNAL-FILE ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOURNAL.
+           SELECT BATCH-TRANS-FILE ASSIGN TO "BATCHTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BATCH.
+           SELECT CKPT-FILE ASSIGN TO "CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
        DATA DIVISION.
        FILE SECTION.
+           FD  ACCOUNT-MASTER.
+           COPY "ACCTMAST.CPY".
+           FD  JOURNAL-FILE.
+           COPY "JOURNAL.CPY".
+           FD  BATCH-TRANS-FILE.
+           COPY "BATCHTRN.CPY".
+           FD  CKPT-FILE.
+           COPY "CKPTREG.CPY".
        WORKING-STORAGE SECTION.
            77 WS-OPCAO PIC X(2).
            77 WS-SALDO PIC 9(10)V99 VALUE 0.
            77 WS-DEPOSITO PIC 9(10)V99 VALUE 0.
            77 WS-SAQUE PIC 9(10)V99 VALUE 0.
+           77 WS-SAQUE-STATUS PIC X(1).
+           77 WS-CONTA-ATUAL PIC 9(6) VALUE 0.
+           77 WS-PIN-DIGITADO PIC 9(4) VALUE 0.
+           77 WS-TENTATIVAS PIC 9 VALUE 0.
+           77 WS-LOGIN-OK PIC X(1) VALUE "N".
+           77 WS-FS-ACCTMAST PIC X(2) VALUE "00".
+           77 WS-FS-JOURNAL PIC X(2) VALUE "00".
+           77 WS-TIPO-OP PIC X(10).
+           77 WS-VALOR-OP PIC 9(10)V99.
+           77 WS-CONTA-JRN PIC 9(6).
+           77 WS-SALDO-JRN PIC 9(10)V99.
+           77 WS-CONTA-LIGADA PIC 9(6) VALUE 0.
+           77 WS-CONTA-DESTINO PIC 9(6).
+           77 WS-VALOR-TRANSF PIC 9(10)V99.
+           77 WS-SAQUE-INT PIC 9(10).
+           77 WS-SAQUE-CENTAVOS PIC 9(2).
+           77 WS-RESTO-SAQUE PIC 9(10).
+           77 WS-NUM-100 PIC 9(5).
+           77 WS-NUM-50 PIC 9(5).
+           77 WS-NUM-20 PIC 9(5).
+           77 WS-NUM-10 PIC 9(5).
+           77 WS-ENTRADA-VALOR PIC X(13).
+           77 WS-ENTRADA-TRIM PIC X(13).
+           77 WS-TESTE-NUMVAL PIC 9(2).
+           77 WS-VALOR-VALIDADO PIC 9(10)V99.
+           77 WS-MODO-EXECUCAO PIC X(20).
+           77 WS-FS-BATCH PIC X(2) VALUE "00".
+           77 WS-FS-CKPT PIC X(2) VALUE "00".
+           77 WS-EOF-BATCH PIC X(1) VALUE "N".
+           77 WS-CONTADOR-LIDO PIC 9(8) VALUE 0.
+           77 WS-QTDE-PROCESSADA PIC 9(8) VALUE 0.
+           77 WS-INTERVALO-CKPT PIC 9(4) VALUE 10.
+           77 WS-EOF-EXTRATO PIC X(1).
+           77 WS-EXT-QTDE PIC 9(2) VALUE 0.
+           01 WS-EXTRATO-TAB.
+               05 WS-EXT-ITEM OCCURS 10 TIMES
+                       INDEXED BY WS-EXT-IDX.
+                   10 WS-EXT-DATA PIC 9(8).
+                   10 WS-EXT-TIPO PIC X(10).
+                   10 WS-EXT-VALOR PIC 9(10)V99.
+                   10 WS-EXT-SALDO PIC 9(10)V99.
+           01 WS-DATA-HORA-ATUAL.
+               05 WS-DATA-ATUAL PIC 9(8).
+               05 WS-HORA-ATUAL PIC 9(6).
+               05 FILLER PIC X(7).
        PROCEDURE DIVISION.
+       P000-INICIO.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-FS-ACCTMAST = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+               INITIALIZE ACCT-REG
+               MOVE 1 TO ACCT-NUMERO
+               MOVE 1234 TO ACCT-PIN
+               MOVE 0 TO ACCT-SALDO
+               MOVE 1000 TO ACCT-LIMITE-DIARIO
+               MOVE 0 TO ACCT-SACADO-HOJE
+               MOVE 0 TO ACCT-DATA-ULT-SAQUE
+               WRITE ACCT-REG
+           END-IF.
+           OPEN EXTEND JOURNAL-FILE.
+
+           ACCEPT WS-MODO-EXECUCAO FROM COMMAND-LINE.
+           IF WS-MODO-EXECUCAO(1:5) = "BATCH"
+               PERFORM P008-MODO-BATCH
+           ELSE
+               PERFORM P001-LOGIN
+               PERFORM P001-MENU1
+           END-IF.
+
+           CLOSE ACCOUNT-MASTER.
+           CLOSE JOURNAL-FILE.
+           STOP RUN.
+
+       P001-LOGIN.
+           DISPLAY "------------------".
+           DISPLAY "- BANCO DO DAVI -".
+           DISPLAY "------------------".
+           DISPLAY "DIGITE O NUMERO DA CONTA (OU 0 PARA ABRIR CONTA)".
+           ACCEPT WS-CONTA-ATUAL.
+
+           IF WS-CONTA-ATUAL = 0
+               PERFORM P001A-ABRIR-CONTA
+           ELSE
+               DISPLAY "DIGITE A SENHA (PIN)"
+               ACCEPT WS-PIN-DIGITADO
+
+               MOVE WS-CONTA-ATUAL TO ACCT-NUMERO
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       DISPLAY "CONTA NAO ENCONTRADA"
+                       ADD 1 TO WS-TENTATIVAS
+               END-READ
+
+               IF WS-FS-ACCTMAST = "00"
+                   IF ACCT-PIN = WS-PIN-DIGITADO
+                       MOVE ACCT-SALDO TO WS-SALDO
+                       MOVE "S" TO WS-LOGIN-OK
+                   ELSE
+                       DISPLAY "SENHA INVALIDA"
+                       ADD 1 TO WS-TENTATIVAS
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-LOGIN-OK NOT = "S"
+               IF WS-TENTATIVAS >= 3
+                   DISPLAY "NUMERO MAXIMO DE TENTATIVAS EXCEDIDO."
+                   CLOSE ACCOUNT-MASTER
+                   CLOSE JOURNAL-FILE
+                   STOP RUN
+               ELSE
+                   PERFORM P001-LOGIN
+               END-IF
+           END-IF.
+
+       P001A-ABRIR-CONTA.
+           DISPLAY "------------------".
+           DISPLAY "ABERTURA DE NOVA CONTA".
+           DISPLAY "------------------".
+           DISPLAY "DIGITE O NUMERO DA NOVA CONTA (DIFERENTE DE ZERO)".
+           ACCEPT WS-CONTA-ATUAL.
+
+           IF WS-CONTA-ATUAL = 0
+               DISPLAY "NUMERO DE CONTA INVALIDO."
+               PERFORM P001-LOGIN
+           ELSE
+               MOVE WS-CONTA-ATUAL TO ACCT-NUMERO
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       DISPLAY "NUMERO DISPONIVEL"
+               END-READ
+
+               IF WS-FS-ACCTMAST = "00"
+                   DISPLAY "CONTA JA EXISTE. ESCOLHA OUTRO NUMERO."
+                   PERFORM P001-LOGIN
+               ELSE
+                   DISPLAY "DIGITE A SENHA (PIN) PARA A NOVA CONTA"
+                   ACCEPT WS-PIN-DIGITADO
+                   INITIALIZE ACCT-REG
+                   MOVE WS-CONTA-ATUAL TO ACCT-NUMERO
+                   MOVE WS-PIN-DIGITADO TO ACCT-PIN
+                   MOVE 0 TO ACCT-SALDO
+                   MOVE 1000 TO ACCT-LIMITE-DIARIO
+                   MOVE 0 TO ACCT-SACADO-HOJE
+                   MOVE 0 TO ACCT-DATA-ULT-SAQUE
+                   WRITE ACCT-REG
+                   DISPLAY "CONTA CRIADA COM SUCESSO."
+                   MOVE ACCT-SALDO TO WS-SALDO
+                   MOVE "S" TO WS-LOGIN-OK
+               END-IF
+           END-IF.
+
        P001-MENU1.
            DISPLAY "------------------".
            DISPLAY "- BANCO DO DAVI -".
@@ -25,6 +201,7 @@
            DISPLAY "2 - SAQUE".
            DISPLAY "3 - CONSULTAR SALDO".
            DISPLAY "4 - SAIR".
+           DISPLAY "5 - TRANSFERENCIA".
            ACCEPT WS-OPCAO.
 
            EVALUATE WS-OPCAO
@@ -33,20 +210,50 @@
                    DISPLAY "- BANCO DO DAVI -"
                    DISPLAY "------------------"
                    DISPLAY "DIGITE O VALOR DO DEPOSITO"
-                   ACCEPT WS-DEPOSITO
-                   COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
-                   DISPLAY "DEPOSITO EFETIVADO"
+                   PERFORM P007-VALIDA-VALOR
+                   MOVE WS-VALOR-VALIDADO TO WS-DEPOSITO
+                   MOVE WS-CONTA-ATUAL TO ACCT-NUMERO
+                   READ ACCOUNT-MASTER
+                       INVALID KEY
+                           DISPLAY "CONTA NAO ENCONTRADA"
+                   END-READ
+                   IF WS-FS-ACCTMAST = "00"
+                       COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
+                       MOVE WS-SALDO TO ACCT-SALDO
+                       REWRITE ACCT-REG
+                       MOVE WS-CONTA-ATUAL TO WS-CONTA-JRN
+                       MOVE WS-SALDO TO WS-SALDO-JRN
+                       MOVE 0 TO WS-CONTA-LIGADA
+                       MOVE "DEPOSITO" TO WS-TIPO-OP
+                       MOVE WS-DEPOSITO TO WS-VALOR-OP
+                       PERFORM P002-GRAVAR-JORNAL
+                       DISPLAY "DEPOSITO EFETIVADO"
+                   END-IF
                    PERFORM P001-MENU1
                WHEN '2'
                    DISPLAY "------------------"
                    DISPLAY "- BANCO DO DAVI -"
                    DISPLAY "------------------"
                    DISPLAY "DIGITE O VALOR PARA SAQUE"
-                   ACCEPT WS-SAQUE
-                   IF WS-SAQUE > WS-SALDO
-                       DISPLAY "SALDO INSUFICIENTE PARA OPERACAO"
-                   ELSE
-                       COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
+                   PERFORM P007-VALIDA-VALOR
+                   MOVE WS-VALOR-VALIDADO TO WS-SAQUE
+                   MOVE WS-CONTA-ATUAL TO ACCT-NUMERO
+                   READ ACCOUNT-MASTER
+                       INVALID KEY
+                           DISPLAY "CONTA NAO ENCONTRADA"
+                   END-READ
+                   IF WS-FS-ACCTMAST = "00"
+                       PERFORM P003-EFETIVA-SAQUE
+                       EVALUATE WS-SAQUE-STATUS
+                           WHEN "I"
+                               DISPLAY "SALDO INSUFICIENTE PARA"
+                                   " OPERACAO"
+                           WHEN "L"
+                               DISPLAY "LIMITE DIARIO DE SAQUE"
+                                   " EXCEDIDO"
+                           WHEN "S"
+                               PERFORM P005-CEDULAS
+                       END-EVALUATE
                    END-IF
                    PERFORM P001-MENU1
                WHEN '3'
@@ -54,16 +261,310 @@
                    DISPLAY "- BANCO DO DAVI -"
                    DISPLAY "------------------"
                    DISPLAY "O SALDO DISPONIVEL � DE: " WS-SALDO "."
+                   PERFORM P006-MINI-EXTRATO
+                   MOVE WS-CONTA-ATUAL TO WS-CONTA-JRN
+                   MOVE WS-SALDO TO WS-SALDO-JRN
+                   MOVE 0 TO WS-CONTA-LIGADA
+                   MOVE "CONSULTA" TO WS-TIPO-OP
+                   MOVE 0 TO WS-VALOR-OP
+                   PERFORM P002-GRAVAR-JORNAL
                    PERFORM P001-MENU1
 
                WHEN '4'
                    DISPLAY "OBRIGADO POR UTILIZAR NOSSO SISTEMA."
+                   CLOSE ACCOUNT-MASTER
+                   CLOSE JOURNAL-FILE
                    GOBACK
+               WHEN '5'
+                   PERFORM P004-TRANSFERENCIA
+                   PERFORM P001-MENU1
                WHEN OTHER
                    PERFORM P001-MENU1
            END-EVALUATE.
 
            STOP RUN.
 
+       P002-GRAVAR-JORNAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DATA-ATUAL TO JRN-DATA.
+           MOVE WS-HORA-ATUAL TO JRN-HORA.
+           MOVE WS-CONTA-JRN TO JRN-CONTA.
+           MOVE WS-TIPO-OP TO JRN-TIPO-OP.
+           MOVE WS-VALOR-OP TO JRN-VALOR.
+           MOVE WS-SALDO-JRN TO JRN-SALDO-APOS.
+           MOVE WS-CONTA-LIGADA TO JRN-CONTA-LIGADA.
+           WRITE JRN-REG.
+           IF WS-FS-JOURNAL NOT = "00"
+               DISPLAY "ALERTA: FALHA AO GRAVAR REGISTRO NO JORNAL "
+                   "(STATUS " WS-FS-JOURNAL ")"
+           END-IF.
+
+       P003-EFETIVA-SAQUE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           IF ACCT-DATA-ULT-SAQUE NOT = WS-DATA-ATUAL
+               MOVE 0 TO ACCT-SACADO-HOJE
+               MOVE WS-DATA-ATUAL TO ACCT-DATA-ULT-SAQUE
+           END-IF.
+           IF WS-SAQUE > WS-SALDO
+               MOVE "I" TO WS-SAQUE-STATUS
+           ELSE
+               IF ACCT-SACADO-HOJE + WS-SAQUE
+                       > ACCT-LIMITE-DIARIO
+                   MOVE "L" TO WS-SAQUE-STATUS
+               ELSE
+                   COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
+                   ADD WS-SAQUE TO ACCT-SACADO-HOJE
+                   MOVE WS-SALDO TO ACCT-SALDO
+                   REWRITE ACCT-REG
+                   MOVE WS-CONTA-ATUAL TO WS-CONTA-JRN
+                   MOVE WS-SALDO TO WS-SALDO-JRN
+                   MOVE 0 TO WS-CONTA-LIGADA
+                   MOVE "SAQUE" TO WS-TIPO-OP
+                   MOVE WS-SAQUE TO WS-VALOR-OP
+                   PERFORM P002-GRAVAR-JORNAL
+                   MOVE "S" TO WS-SAQUE-STATUS
+               END-IF
+           END-IF.
+
+       P004-TRANSFERENCIA.
+           DISPLAY "------------------".
+           DISPLAY "- BANCO DO DAVI -".
+           DISPLAY "------------------".
+           DISPLAY "DIGITE A CONTA DE DESTINO".
+           ACCEPT WS-CONTA-DESTINO.
+           DISPLAY "DIGITE O VALOR DA TRANSFERENCIA".
+           PERFORM P007-VALIDA-VALOR.
+           MOVE WS-VALOR-VALIDADO TO WS-VALOR-TRANSF.
+
+           IF WS-CONTA-DESTINO = WS-CONTA-ATUAL
+               DISPLAY "CONTA DE DESTINO NAO PODE SER A PROPRIA CONTA"
+           ELSE
+               IF WS-VALOR-TRANSF > WS-SALDO
+                   DISPLAY "SALDO INSUFICIENTE PARA OPERACAO"
+               ELSE
+                   MOVE WS-CONTA-DESTINO TO ACCT-NUMERO
+                   READ ACCOUNT-MASTER
+                       INVALID KEY
+                           DISPLAY "CONTA DE DESTINO NAO ENCONTRADA"
+                   END-READ
+                   IF WS-FS-ACCTMAST = "00"
+                       PERFORM P004A-EFETIVA-TRANSFERENCIA
+                   END-IF
+               END-IF
+           END-IF.
+
+       P004A-EFETIVA-TRANSFERENCIA.
+           ADD WS-VALOR-TRANSF TO ACCT-SALDO.
+           REWRITE ACCT-REG.
+           MOVE WS-CONTA-DESTINO TO WS-CONTA-JRN.
+           MOVE ACCT-SALDO TO WS-SALDO-JRN.
+           MOVE WS-CONTA-ATUAL TO WS-CONTA-LIGADA.
+           MOVE "TRANSF-CRE" TO WS-TIPO-OP.
+           MOVE WS-VALOR-TRANSF TO WS-VALOR-OP.
+           PERFORM P002-GRAVAR-JORNAL.
+
+           COMPUTE WS-SALDO = WS-SALDO - WS-VALOR-TRANSF.
+           MOVE WS-CONTA-ATUAL TO ACCT-NUMERO.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "CONTA DE ORIGEM NAO ENCONTRADA NA"
+                       " EFETIVACAO"
+           END-READ.
+           IF WS-FS-ACCTMAST = "00"
+               MOVE WS-SALDO TO ACCT-SALDO
+               REWRITE ACCT-REG
+               MOVE WS-CONTA-ATUAL TO WS-CONTA-JRN
+               MOVE WS-SALDO TO WS-SALDO-JRN
+               MOVE WS-CONTA-DESTINO TO WS-CONTA-LIGADA
+               MOVE "TRANSF-DEB" TO WS-TIPO-OP
+               MOVE WS-VALOR-TRANSF TO WS-VALOR-OP
+               PERFORM P002-GRAVAR-JORNAL
+               DISPLAY "TRANSFERENCIA EFETIVADA"
+           END-IF.
+
+       P005-CEDULAS.
+           MOVE WS-SAQUE TO WS-SAQUE-INT.
+           COMPUTE WS-SAQUE-CENTAVOS ROUNDED =
+               (WS-SAQUE - WS-SAQUE-INT) * 100.
+           COMPUTE WS-NUM-100 = WS-SAQUE-INT / 100.
+           COMPUTE WS-RESTO-SAQUE = FUNCTION MOD(WS-SAQUE-INT, 100).
+           COMPUTE WS-NUM-50 = WS-RESTO-SAQUE / 50.
+           COMPUTE WS-RESTO-SAQUE = FUNCTION MOD(WS-RESTO-SAQUE, 50).
+           COMPUTE WS-NUM-20 = WS-RESTO-SAQUE / 20.
+           COMPUTE WS-RESTO-SAQUE = FUNCTION MOD(WS-RESTO-SAQUE, 20).
+           COMPUTE WS-NUM-10 = WS-RESTO-SAQUE / 10.
+           COMPUTE WS-RESTO-SAQUE = FUNCTION MOD(WS-RESTO-SAQUE, 10).
+           DISPLAY "COMPOSICAO DO SAQUE EM CEDULAS:".
+           DISPLAY "NOTAS DE 100: " WS-NUM-100.
+           DISPLAY "NOTAS DE 50.: " WS-NUM-50.
+           DISPLAY "NOTAS DE 20.: " WS-NUM-20.
+           DISPLAY "NOTAS DE 10.: " WS-NUM-10.
+           IF WS-RESTO-SAQUE > 0 OR WS-SAQUE-CENTAVOS > 0
+               DISPLAY "VALOR NAO DIVISIVEL EM CEDULAS: "
+                   WS-RESTO-SAQUE "," WS-SAQUE-CENTAVOS
+           END-IF.
+
+       P006-MINI-EXTRATO.
+           MOVE 0 TO WS-EXT-QTDE.
+           CLOSE JOURNAL-FILE.
+           OPEN INPUT JOURNAL-FILE.
+           MOVE "N" TO WS-EOF-EXTRATO.
+           PERFORM UNTIL WS-EOF-EXTRATO = "S"
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-EXTRATO
+                   NOT AT END
+                       IF JRN-CONTA = WS-CONTA-ATUAL
+                               AND JRN-TIPO-OP NOT = "CONSULTA"
+                           PERFORM P006A-ARMAZENA-EXTRATO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE JOURNAL-FILE.
+           OPEN EXTEND JOURNAL-FILE.
+
+           DISPLAY "ULTIMAS MOVIMENTACOES (MINI-EXTRATO):".
+           IF WS-EXT-QTDE = 0
+               DISPLAY "NENHUMA MOVIMENTACAO ENCONTRADA"
+           ELSE
+               PERFORM VARYING WS-EXT-IDX FROM 1 BY 1
+                       UNTIL WS-EXT-IDX > WS-EXT-QTDE
+                   DISPLAY WS-EXT-DATA(WS-EXT-IDX) " "
+                       WS-EXT-TIPO(WS-EXT-IDX) " "
+                       WS-EXT-VALOR(WS-EXT-IDX) " "
+                       WS-EXT-SALDO(WS-EXT-IDX)
+               END-PERFORM
+           END-IF.
+
+       P006A-ARMAZENA-EXTRATO.
+           IF WS-EXT-QTDE = 10
+               PERFORM VARYING WS-EXT-IDX FROM 1 BY 1
+                       UNTIL WS-EXT-IDX > 9
+                   MOVE WS-EXT-ITEM(WS-EXT-IDX + 1)
+                       TO WS-EXT-ITEM(WS-EXT-IDX)
+               END-PERFORM
+           ELSE
+               ADD 1 TO WS-EXT-QTDE
+           END-IF.
+           MOVE JRN-DATA TO WS-EXT-DATA(WS-EXT-QTDE).
+           MOVE JRN-TIPO-OP TO WS-EXT-TIPO(WS-EXT-QTDE).
+           MOVE JRN-VALOR TO WS-EXT-VALOR(WS-EXT-QTDE).
+           MOVE JRN-SALDO-APOS TO WS-EXT-SALDO(WS-EXT-QTDE).
+
+       P007-VALIDA-VALOR.
+           DISPLAY "DIGITE O VALOR (MAIOR QUE ZERO)".
+           ACCEPT WS-ENTRADA-VALOR.
+           MOVE FUNCTION TRIM(WS-ENTRADA-VALOR) TO WS-ENTRADA-TRIM.
+           IF WS-ENTRADA-TRIM(1:1) = "-"
+               DISPLAY "VALOR INVALIDO. NAO SAO ACEITOS VALORES "
+                   "NEGATIVOS."
+               PERFORM P007-VALIDA-VALOR
+           ELSE
+               COMPUTE WS-TESTE-NUMVAL =
+                   FUNCTION TEST-NUMVAL(WS-ENTRADA-VALOR)
+               IF WS-TESTE-NUMVAL NOT = 0
+                   DISPLAY "VALOR INVALIDO. SOMENTE NUMEROS SAO"
+                       " ACEITOS."
+                   PERFORM P007-VALIDA-VALOR
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-ENTRADA-VALOR)
+                       TO WS-VALOR-VALIDADO
+                   IF WS-VALOR-VALIDADO = 0
+                       DISPLAY "VALOR INVALIDO. DEVE SER MAIOR QUE"
+                           " ZERO."
+                       PERFORM P007-VALIDA-VALOR
+                   END-IF
+               END-IF
+           END-IF.
+
+       P008-MODO-BATCH.
+           MOVE 0 TO WS-QTDE-PROCESSADA.
+           OPEN INPUT CKPT-FILE.
+           IF WS-FS-CKPT = "00"
+               READ CKPT-FILE
+               MOVE CKPT-QTDE-PROCESSADA TO WS-QTDE-PROCESSADA
+           END-IF.
+           CLOSE CKPT-FILE.
+
+           MOVE 0 TO WS-CONTADOR-LIDO.
+           MOVE "N" TO WS-EOF-BATCH.
+           OPEN INPUT BATCH-TRANS-FILE.
+           IF WS-FS-BATCH NOT = "00"
+               DISPLAY "ARQUIVO DE LOTE NAO ENCONTRADO (BATCHTRN.DAT). "
+                   "STATUS: " WS-FS-BATCH
+           ELSE
+               PERFORM UNTIL WS-EOF-BATCH = "S"
+                   READ BATCH-TRANS-FILE
+                       AT END
+                           MOVE "S" TO WS-EOF-BATCH
+                       NOT AT END
+                           ADD 1 TO WS-CONTADOR-LIDO
+                           IF WS-CONTADOR-LIDO > WS-QTDE-PROCESSADA
+                               PERFORM P008A-PROCESSA-TRANSACAO-BATCH
+                               IF FUNCTION MOD(WS-CONTADOR-LIDO,
+                                       WS-INTERVALO-CKPT) = 0
+                                   PERFORM P008B-GRAVA-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-TRANS-FILE
+           END-IF.
+           PERFORM P008B-GRAVA-CHECKPOINT.
+           DISPLAY "PROCESSAMENTO EM LOTE CONCLUIDO. REGISTROS LIDOS: "
+               WS-CONTADOR-LIDO.
+
+       P008A-PROCESSA-TRANSACAO-BATCH.
+           MOVE BTR-CONTA TO WS-CONTA-ATUAL.
+           MOVE BTR-CONTA TO ACCT-NUMERO.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "CONTA NAO ENCONTRADA NO LOTE: " BTR-CONTA
+           END-READ.
+           IF WS-FS-ACCTMAST = "00"
+               MOVE ACCT-SALDO TO WS-SALDO
+               EVALUATE BTR-TIPO
+                   WHEN "1"
+                       IF BTR-VALOR = 0
+                           DISPLAY "DEPOSITO EM LOTE RECUSADO (VALOR "
+                               "ZERO): " BTR-CONTA
+                       ELSE
+                           COMPUTE WS-SALDO = WS-SALDO + BTR-VALOR
+                           MOVE WS-SALDO TO ACCT-SALDO
+                           REWRITE ACCT-REG
+                           MOVE WS-CONTA-ATUAL TO WS-CONTA-JRN
+                           MOVE WS-SALDO TO WS-SALDO-JRN
+                           MOVE 0 TO WS-CONTA-LIGADA
+                           MOVE "DEPOSITO" TO WS-TIPO-OP
+                           MOVE BTR-VALOR TO WS-VALOR-OP
+                           PERFORM P002-GRAVAR-JORNAL
+                       END-IF
+                   WHEN "2"
+                       IF BTR-VALOR = 0
+                           DISPLAY "SAQUE EM LOTE RECUSADO (VALOR "
+                               "ZERO): " BTR-CONTA
+                       ELSE
+                           MOVE BTR-VALOR TO WS-SAQUE
+                           PERFORM P003-EFETIVA-SAQUE
+                           EVALUATE WS-SAQUE-STATUS
+                               WHEN "I"
+                                   DISPLAY "SAQUE EM LOTE RECUSADO "
+                                       "(SALDO INSUF): " BTR-CONTA
+                               WHEN "L"
+                                   DISPLAY "SAQUE EM LOTE RECUSADO "
+                                       "(LIMITE DIARIO): " BTR-CONTA
+                           END-EVALUATE
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "TIPO DE OPERACAO INVALIDO NO LOTE: "
+                           BTR-TIPO
+               END-EVALUATE
+           END-IF.
+
+       P008B-GRAVA-CHECKPOINT.
+           MOVE WS-CONTADOR-LIDO TO CKPT-QTDE-PROCESSADA.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REG.
+           CLOSE CKPT-FILE.
+
            END PROGRAM CEP010.
-1
