@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author: Davi Mattos
+      * Date: 08/08/2026
+      * Purpose: Month-end batch job - applies interest credit or
+      *          maintenance fee to every ACCOUNT-MASTER record
+      *          (companion batch to CEP010), posting each adjustment
+      *          to the JOURNAL-FILE and printing a report.
+      * Tectonics: cobc
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP030.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMERO
+               FILE STATUS IS WS-FS-ACCTMAST.
+           SELECT JOURNAL-FILE ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOURNAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ACCOUNT-MASTER.
+           COPY "ACCTMAST.CPY".
+           FD  JOURNAL-FILE.
+           COPY "JOURNAL.CPY".
+       WORKING-STORAGE SECTION.
+           77 WS-FS-ACCTMAST PIC X(2) VALUE "00".
+           77 WS-FS-JOURNAL PIC X(2) VALUE "00".
+           77 WS-EOF-ACCTMAST PIC X(1) VALUE "N".
+           77 WS-SALDO-MINIMO PIC 9(10)V99 VALUE 50.
+           77 WS-TAXA-MANUTENCAO PIC 9(10)V99 VALUE 12.
+           77 WS-SALDO-QUALIFICA-JUROS PIC 9(10)V99 VALUE 500.
+           77 WS-TAXA-JUROS PIC 9V9999 VALUE 0.005.
+           77 WS-VALOR-AJUSTE PIC S9(10)V99 VALUE 0.
+           77 WS-TIPO-OP PIC X(10).
+           77 WS-QTDE-CONTAS-AJUSTADAS PIC 9(6) VALUE 0.
+           77 WS-TOTAL-JUROS PIC 9(12)V99 VALUE 0.
+           77 WS-TOTAL-TAXAS PIC 9(12)V99 VALUE 0.
+           01 WS-DATA-HORA-ATUAL.
+               05 WS-DATA-ATUAL PIC 9(8).
+               05 WS-HORA-ATUAL PIC 9(6).
+               05 FILLER PIC X(7).
+       PROCEDURE DIVISION.
+       P000-INICIO.
+           DISPLAY "================================================".
+           DISPLAY "FECHAMENTO MENSAL - JUROS E TAXAS - BANCO DO DAVI".
+           DISPLAY "================================================".
+
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-FS-ACCTMAST NOT = "00"
+               DISPLAY "ARQUIVO DE CONTAS NAO ENCONTRADO (ACCTMAST.DAT)"
+                   ". STATUS: " WS-FS-ACCTMAST
+           ELSE
+               OPEN EXTEND JOURNAL-FILE
+               PERFORM UNTIL WS-EOF-ACCTMAST = "S"
+                   READ ACCOUNT-MASTER NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-EOF-ACCTMAST
+                       NOT AT END
+                           PERFORM P010-AVALIA-CONTA
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER
+               CLOSE JOURNAL-FILE
+           END-IF.
+           PERFORM P020-IMPRIME-RELATORIO.
+           STOP RUN.
+
+       P010-AVALIA-CONTA.
+           MOVE 0 TO WS-VALOR-AJUSTE.
+           IF ACCT-SALDO < WS-SALDO-MINIMO
+               COMPUTE WS-VALOR-AJUSTE = 0 - WS-TAXA-MANUTENCAO
+               IF ACCT-SALDO < WS-TAXA-MANUTENCAO
+                   COMPUTE WS-VALOR-AJUSTE = 0 - ACCT-SALDO
+               END-IF
+               MOVE "TAXA" TO WS-TIPO-OP
+           ELSE
+               IF ACCT-SALDO >= WS-SALDO-QUALIFICA-JUROS
+                   COMPUTE WS-VALOR-AJUSTE ROUNDED =
+                       ACCT-SALDO * WS-TAXA-JUROS
+                   MOVE "JUROS" TO WS-TIPO-OP
+               END-IF
+           END-IF.
+
+           IF WS-VALOR-AJUSTE NOT = 0
+               ADD WS-VALOR-AJUSTE TO ACCT-SALDO
+               REWRITE ACCT-REG
+               PERFORM P011-GRAVA-JORNAL
+               PERFORM P012-ACUMULA-RELATORIO
+           END-IF.
+
+       P011-GRAVA-JORNAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DATA-ATUAL TO JRN-DATA.
+           MOVE WS-HORA-ATUAL TO JRN-HORA.
+           MOVE ACCT-NUMERO TO JRN-CONTA.
+           MOVE WS-TIPO-OP TO JRN-TIPO-OP.
+           MOVE FUNCTION ABS(WS-VALOR-AJUSTE) TO JRN-VALOR.
+           MOVE ACCT-SALDO TO JRN-SALDO-APOS.
+           MOVE 0 TO JRN-CONTA-LIGADA.
+           WRITE JRN-REG.
+           IF WS-FS-JOURNAL NOT = "00"
+               DISPLAY "ALERTA: FALHA AO GRAVAR REGISTRO NO JORNAL "
+                   "(STATUS " WS-FS-JOURNAL ")"
+           END-IF.
+
+       P012-ACUMULA-RELATORIO.
+           ADD 1 TO WS-QTDE-CONTAS-AJUSTADAS.
+           IF WS-VALOR-AJUSTE > 0
+               ADD WS-VALOR-AJUSTE TO WS-TOTAL-JUROS
+           ELSE
+               ADD FUNCTION ABS(WS-VALOR-AJUSTE) TO WS-TOTAL-TAXAS
+           END-IF.
+           DISPLAY "CONTA " ACCT-NUMERO " AJUSTE " WS-VALOR-AJUSTE
+               " NOVO SALDO " ACCT-SALDO.
+
+       P020-IMPRIME-RELATORIO.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "CONTAS AJUSTADAS.........: "
+               WS-QTDE-CONTAS-AJUSTADAS.
+           DISPLAY "TOTAL DE JUROS CREDITADOS.: " WS-TOTAL-JUROS.
+           DISPLAY "TOTAL DE TAXAS COBRADAS...: " WS-TOTAL-TAXAS.
+           DISPLAY "================================================".
+
+           END PROGRAM CEP030.
