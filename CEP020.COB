@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author: Davi Mattos
+      * Date: 08/08/2026
+      * Purpose: End-of-day batch job - summarizes JOURNAL-FILE into a
+      *          closing report (companion batch to CEP010).
+      * Tectonics: cobc
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP020.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOURNAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  JOURNAL-FILE.
+           COPY "JOURNAL.CPY".
+       WORKING-STORAGE SECTION.
+           77 WS-FS-JOURNAL PIC X(2) VALUE "00".
+           77 WS-EOF-JOURNAL PIC X(1) VALUE "N".
+           77 WS-TOTAL-DEPOSITOS PIC 9(12)V99 VALUE 0.
+           77 WS-TOTAL-SAQUES PIC 9(12)V99 VALUE 0.
+           77 WS-QTDE-CONSULTAS PIC 9(8) VALUE 0.
+           77 WS-ACHOU-CONTA PIC X(1).
+           77 WS-QTDE-CONTAS PIC 9(4) VALUE 0.
+           77 WS-TABELA-CHEIA PIC X(1) VALUE "N".
+           77 WS-PARM-DATA PIC X(8).
+           77 WS-DATA-REFERENCIA PIC 9(8) VALUE 0.
+           01 WS-DATA-HORA-ATUAL.
+               05 WS-DATA-ATUAL PIC 9(8).
+               05 WS-HORA-ATUAL PIC 9(6).
+               05 FILLER PIC X(7).
+           01 WS-TABELA-CONTAS.
+               05 WS-CONTA-ITEM OCCURS 9999 TIMES
+                       INDEXED BY WS-IDX-CONTA.
+                   10 WS-CONTA-NUM PIC 9(6).
+                   10 WS-CONTA-SALDO PIC 9(10)V99.
+       PROCEDURE DIVISION.
+       P000-INICIO.
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE.
+           IF WS-PARM-DATA IS NUMERIC
+               MOVE WS-PARM-DATA TO WS-DATA-REFERENCIA
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+               MOVE WS-DATA-ATUAL TO WS-DATA-REFERENCIA
+           END-IF.
+
+           OPEN INPUT JOURNAL-FILE.
+           IF WS-FS-JOURNAL NOT = "00"
+               DISPLAY "ARQUIVO DE JORNAL NAO ENCONTRADO (JOURNAL.DAT)."
+                   " STATUS: " WS-FS-JOURNAL
+           ELSE
+               PERFORM UNTIL WS-EOF-JOURNAL = "S"
+                   READ JOURNAL-FILE
+                       AT END
+                           MOVE "S" TO WS-EOF-JOURNAL
+                       NOT AT END
+                           PERFORM P010-PROCESSA-REGISTRO
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-FILE
+           END-IF.
+           PERFORM P020-IMPRIME-RELATORIO.
+           STOP RUN.
+
+       P010-PROCESSA-REGISTRO.
+           IF JRN-DATA = WS-DATA-REFERENCIA
+               EVALUATE JRN-TIPO-OP
+                   WHEN "DEPOSITO"
+                       ADD JRN-VALOR TO WS-TOTAL-DEPOSITOS
+                   WHEN "SAQUE"
+                       ADD JRN-VALOR TO WS-TOTAL-SAQUES
+                   WHEN "CONSULTA"
+                       ADD 1 TO WS-QTDE-CONSULTAS
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               PERFORM P011-ATUALIZA-SALDO-CONTA
+           END-IF.
+
+       P011-ATUALIZA-SALDO-CONTA.
+           MOVE "N" TO WS-ACHOU-CONTA.
+           PERFORM VARYING WS-IDX-CONTA FROM 1 BY 1
+                   UNTIL WS-IDX-CONTA > WS-QTDE-CONTAS
+               IF WS-CONTA-NUM(WS-IDX-CONTA) = JRN-CONTA
+                   MOVE JRN-SALDO-APOS TO WS-CONTA-SALDO(WS-IDX-CONTA)
+                   MOVE "S" TO WS-ACHOU-CONTA
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-CONTA = "N"
+               IF WS-QTDE-CONTAS < 9999
+                   ADD 1 TO WS-QTDE-CONTAS
+                   MOVE JRN-CONTA TO WS-CONTA-NUM(WS-QTDE-CONTAS)
+                   MOVE JRN-SALDO-APOS TO WS-CONTA-SALDO(WS-QTDE-CONTAS)
+               ELSE
+                   IF WS-TABELA-CHEIA NOT = "S"
+                       DISPLAY "ALERTA: LIMITE DE CONTAS DO RELATORIO "
+                           "ATINGIDO. SALDOS ADICIONAIS OMITIDOS."
+                       MOVE "S" TO WS-TABELA-CHEIA
+                   END-IF
+               END-IF
+           END-IF.
+
+       P020-IMPRIME-RELATORIO.
+           DISPLAY "================================================".
+           DISPLAY "RELATORIO DE FECHAMENTO DO DIA - BANCO DO DAVI".
+           DISPLAY "================================================".
+           DISPLAY "DATA DE REFERENCIA.......: " WS-DATA-REFERENCIA.
+           DISPLAY "TOTAL DE DEPOSITOS.......: " WS-TOTAL-DEPOSITOS.
+           DISPLAY "TOTAL DE SAQUES..........: " WS-TOTAL-SAQUES.
+           DISPLAY "QUANTIDADE DE CONSULTAS..: " WS-QTDE-CONSULTAS.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "SALDO DE FECHAMENTO POR CONTA".
+           PERFORM VARYING WS-IDX-CONTA FROM 1 BY 1
+                   UNTIL WS-IDX-CONTA > WS-QTDE-CONTAS
+               DISPLAY "CONTA " WS-CONTA-NUM(WS-IDX-CONTA)
+                   " - SALDO: " WS-CONTA-SALDO(WS-IDX-CONTA)
+           END-PERFORM.
+           DISPLAY "================================================".
+
+           END PROGRAM CEP020.
